@@ -0,0 +1,732 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SumTwoNumbers.
+000300 AUTHOR. R L HARRISON.
+000400 INSTALLATION. DATA PROCESSING - BATCH SYSTEMS GROUP.
+000500 DATE-WRITTEN. 2024-02-11.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* SUMTWONUMBERS                                                 *
+000900*                                                                *
+001000* READS NUM1/NUM2 PAIRS FROM A BATCH INPUT FEED (DDNAME SYSIN)  *
+001100* AND COMPUTES EACH PAIR'S SUM, LOOPING UNTIL THE FEED IS        *
+001200* EXHAUSTED.  EVERY SUM COMPUTED IS ALSO WRITTEN TO A DATED     *
+001300* AUDIT TRAIL (DDNAME AUDITOUT) FOR LATER RECONCILIATION.       *
+001400*                                                                *
+001500* MODIFICATION HISTORY                                          *
+001600*   2024-02-11  RLH  INITIAL VERSION - INTERACTIVE TWO NUMBER   *
+001700*                    ADD-IN-CONSOLE PROTOTYPE.                  *
+001800*   2026-08-09  RLH  CONVERTED TO BATCH PROCESSING AGAINST A    *
+001900*                    SYSIN FEED OF NUM1/NUM2 PAIRS IN PLACE OF  *
+002000*                    THE ORIGINAL CONSOLE ACCEPT STATEMENTS.    *
+002100*                    RENAMED THE WORKING FIELDS WITH A DL100-   *
+002200*                    PREFIX - SUM IS A RESERVED WORD UNDER THE  *
+002300*                    IBM COBOL DIALECT THIS SHOP COMPILES TO.   *
+002400*   2026-08-09  RLH  ADDED AN AUDITOUT AUDIT TRAIL RECORD FOR   *
+002500*                    EVERY SUM COMPUTED, DATE AND TIME STAMPED. *
+002600*   2026-08-09  RLH  WIDENED NUM1/NUM2/SUM TO SIGNED NUMERIC SO *
+002700*                    REVERSALS AND CREDIT/DEBIT ADJUSTMENTS CAN *
+002800*                    BE RUN THROUGH THE PROGRAM.                *
+002900*   2026-08-09  RLH  MOVED THE NUM1/NUM2/SUM LAYOUT OUT TO THE  *
+003000*                    NUMREC COPYBOOK FOR USE BY COMPANION       *
+003100*                    PROGRAMS.                                  *
+003200*   2026-08-09  RLH  ADDED NUMERIC EDITING ON EACH INPUT PAIR   *
+003300*                    AND A REJOUT REJECTS REPORT WITH A REASON  *
+003400*                    CODE FOR EACH PAIR THAT FAILS EDITING.     *
+003500*   2026-08-09  RLH  ADDED RUNNING GRAND TOTAL ACCUMULATION     *
+003600*                    ACROSS THE WHOLE SYSIN FEED, WITH SUBTOTAL *
+003700*                    DISPLAYS EVERY WS-SUBTOTAL-INTERVAL RECS.  *
+003800*   2026-08-09  RLH  WIDENED NUM1/NUM2/SUM AND THE RUNNING      *
+003900*                    TOTALS TO CARRY TWO IMPLIED DECIMAL        *
+004000*                    POSITIONS FOR DOLLARS-AND-CENTS AMOUNTS.   *
+004100*   2026-08-09  RLH  ADDED A CHKPT CHECKPOINT FILE, WRITTEN     *
+004200*                    EVERY WS-CHECKPOINT-INTERVAL RECORDS, AND  *
+004300*                    RESTART LOGIC THAT REPOSITIONS SYSIN AND   *
+004400*                    RESTORES THE RUNNING TOTALS WHEN A PRIOR   *
+004500*                    CHECKPOINT IS FOUND.                       *
+004600*   2026-08-09  RLH  ADDED AN RPTOUT FORMATTED SUMMARY REPORT   *
+004700*                    WITH HEADERS, DETAIL LINES, SUBTOTAL LINES *
+004800*                    AND A FINAL TOTALS LINE.                   *
+004900*   2026-08-09  RLH  CORRECTED THE CHECKPOINT LOGIC FOR THE      *
+005000*                    DISP=MOD CHKPT DD: 8000-WRITE-CHECKPOINT    *
+005100*                    NOW OPENS EXTEND SO IT APPENDS RATHER THAN  *
+005200*                    OVERLAYS, 2000-CHECK-RESTART NOW READS TO   *
+005300*                    THE END OF THE FILE AND USES THE LAST       *
+005400*                    RECORD FOUND, AND A COMPLETION RECORD IS    *
+005500*                    WRITTEN ON A NORMAL STOP RUN SO A LATER,    *
+005600*                    UNRELATED RUN IS NOT MISTAKEN FOR A RESTART.*
+005700*                    ALSO MOVED THE CHECKPOINT CALL SO IT RUNS   *
+005800*                    FOR EVERY RECORD READ, NOT JUST VALID ONES, *
+005900*                    AND ADDED FILE STATUS CHECKS AFTER EACH     *
+006000*                    REQUIRED FILE'S OPEN.                       *
+006100*   2026-08-09  RLH  FACTORED THE NUM1/NUM2/SUM PICTURE CLAUSES  *
+006200*                    OUT TO THE DL100N12 AND DL100SUM COPYBOOKS  *
+006300*                    SO SYSIN-RECORD, AUDITOUT-RECORD AND NUMREC *
+006400*                    CANNOT DRIFT OUT OF STEP WITH ONE ANOTHER.  *
+006500*   2026-08-09  RLH  RPTOUT NOW ALWAYS OPENS OUTPUT AND ALWAYS   *
+006600*                    GETS FRESH HEADERS, RESTART OR NOT - IT IS  *
+006700*                    A SYSOUT-BACKED REPORT, SO THERE IS NEVER A *
+006800*                    PRIOR COPY OF IT TO EXTEND ACROSS A RESTART *
+006900*                    JOB SUBMISSION.  2000-CHECK-RESTART NOW     *
+007000*                    TELLS A NOT-YET-ALLOCATED CHKPT (STATUS 35  *
+007100*                    OR 05, EXPECTED ON A FIRST RUN) APART FROM  *
+007200*                    ANY OTHER OPEN FAILURE, WHICH IS NOW FATAL. *
+007300*   2026-08-09  RLH  1200-WRITE-REJECT-RECORD NOW CAPTURES THE   *
+007400*                    RAW SYSIN BYTES VIA A REDEFINES INSTEAD OF  *
+007500*                    MOVING THE SIGNED NUMERIC FIELDS DIRECTLY - *
+007600*                    THE SIGN POSITION AND LEADING CHARACTER     *
+007700*                    WERE BEING DROPPED ON DE-EDIT.  MOVED THE   *
+007800*                    RPTOUT STATUS CHECK TO IMMEDIATELY AFTER    *
+007900*                    ITS OWN OPEN, AHEAD OF THE HEADER WRITES.   *
+008000*                    8050-OPEN-CHECKPOINT-EXTEND NOW TREATS ANY  *
+008100*                    STATUS OTHER THAN "00" AFTER ITS OPEN/      *
+008200*                    FALLBACK AS FATAL, MATCHING THE OTHER FILES.*
+008300*                    WS-CHECKPOINT-INTERVAL IS NOW 1 - WITH NO   *
+008400*                    REWRITE OR TRUNCATE CAPABILITY ON SEQUENTIAL*
+008500*                    AUDITOUT/REJOUT/RPTOUT, ANY INTERVAL WIDER  *
+008600*                    THAN ONE RECORD LEFT OUTPUT WRITTEN AHEAD   *
+008700*                    OF THE LAST DURABLE CHECKPOINT EXPOSED TO   *
+008800*                    DUPLICATION ON A RESTART.  ALSO SWITCHED    *
+008900*                    EVERY SELECT CLAUSE FROM A QUOTED LITERAL   *
+009000*                    WITH LINE SEQUENTIAL TO AN UNQUOTED DDNAME  *
+009100*                    WITH SEQUENTIAL ORGANIZATION, MATCHING THE  *
+009200*                    FIXED-BLOCK QSAM DATASETS THE JCL ALLOCATES.*
+009300******************************************************************
+
+009400 ENVIRONMENT DIVISION.
+009500 INPUT-OUTPUT SECTION.
+009600 FILE-CONTROL.
+009700     SELECT SYSIN-FILE ASSIGN TO SYSIN
+009800         ORGANIZATION IS SEQUENTIAL
+009900         FILE STATUS IS WS-SYSIN-STATUS.
+
+010000     SELECT AUDITOUT-FILE ASSIGN TO AUDITOUT
+010100         ORGANIZATION IS SEQUENTIAL
+010200         FILE STATUS IS WS-AUDITOUT-STATUS.
+
+010300     SELECT REJOUT-FILE ASSIGN TO REJOUT
+010400         ORGANIZATION IS SEQUENTIAL
+010500         FILE STATUS IS WS-REJOUT-STATUS.
+
+010600     SELECT CHKPT-FILE ASSIGN TO CHKPT
+010700         ORGANIZATION IS SEQUENTIAL
+010800         FILE STATUS IS WS-CHKPT-STATUS.
+
+010900     SELECT RPTOUT-FILE ASSIGN TO RPTOUT
+011000         ORGANIZATION IS SEQUENTIAL
+011100         FILE STATUS IS WS-RPTOUT-STATUS.
+
+011200 DATA DIVISION.
+011300 FILE SECTION.
+011400 FD  SYSIN-FILE
+011500     RECORDING MODE IS F.
+011600 01  SYSIN-RECORD.
+011700     05  SYSIN-NUM1              COPY DL100N12.
+011800     05  SYSIN-NUM1-RAW          REDEFINES SYSIN-NUM1
+011900                                 PIC X(08).
+012000     05  SYSIN-NUM2              COPY DL100N12.
+012100     05  SYSIN-NUM2-RAW          REDEFINES SYSIN-NUM2
+012200                                 PIC X(08).
+
+012300 FD  AUDITOUT-FILE
+012400     RECORDING MODE IS F.
+012500 01  AUDITOUT-RECORD.
+012600     05  AUD-NUM1                COPY DL100N12.
+012700     05  AUD-NUM2                COPY DL100N12.
+012800     05  AUD-SUM                 COPY DL100SUM.
+012900     05  AUD-RUN-DATE            PIC X(10).
+013000     05  AUD-RUN-TIME            PIC X(08).
+
+013100 FD  REJOUT-FILE
+013200     RECORDING MODE IS F.
+013300 01  REJOUT-RECORD.
+013400     05  REJ-RECORD-NO           PIC 9(09).
+013500     05  REJ-RAW-NUM1            PIC X(10).
+013600     05  REJ-RAW-NUM2            PIC X(10).
+013700     05  REJ-REASON-CODE         PIC X(02).
+013800     05  REJ-REASON-TEXT         PIC X(30).
+
+013900 FD  CHKPT-FILE
+014000     RECORDING MODE IS F.
+014100     COPY CHKPREC.
+
+014200 FD  RPTOUT-FILE
+014300     RECORDING MODE IS F.
+014400 01  RPTOUT-RECORD               PIC X(80).
+
+014500 WORKING-STORAGE SECTION.
+014600******************************************************************
+014700* NUM1/NUM2/SUM WORKING RECORD - SHARED COPYBOOK                *
+014800******************************************************************
+014900     COPY NUMREC.
+
+015000 01  WS-SYSIN-STATUS             PIC X(02) VALUE SPACES.
+015100 01  WS-AUDITOUT-STATUS          PIC X(02) VALUE SPACES.
+015200 01  WS-REJOUT-STATUS            PIC X(02) VALUE SPACES.
+015300 01  WS-CHKPT-STATUS             PIC X(02) VALUE SPACES.
+015400 01  WS-RPTOUT-STATUS            PIC X(02) VALUE SPACES.
+
+015500 01  WS-FILE-STATUS-CHECK        PIC X(02) VALUE SPACES.
+015600 01  WS-FILE-NAME-CHECK          PIC X(08) VALUE SPACES.
+
+015700 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+015800     88  EOF-YES                           VALUE "Y".
+015900     88  EOF-NO                            VALUE "N".
+
+016000 01  WS-RESTART-SWITCH           PIC X(01) VALUE "N".
+016100     88  WS-RESTART-YES                    VALUE "Y".
+016200     88  WS-RESTART-NO                     VALUE "N".
+
+016300 01  WS-CHKPT-EOF-SWITCH         PIC X(01) VALUE "N".
+016400     88  CHKPT-EOF-YES                     VALUE "Y".
+016500     88  CHKPT-EOF-NO                      VALUE "N".
+
+016600 01  WS-CKPT-FOUND-SWITCH        PIC X(01) VALUE "N".
+016700     88  WS-CKPT-FOUND-YES                 VALUE "Y".
+016800     88  WS-CKPT-FOUND-NO                  VALUE "N".
+
+016900 01  WS-VALID-SWITCH             PIC X(01) VALUE "Y".
+017000     88  INPUT-IS-VALID                    VALUE "Y".
+017100     88  INPUT-IS-INVALID                  VALUE "N".
+
+017200 01  WS-REJECT-REASON-CODE       PIC X(02) VALUE SPACES.
+017300     88  RSN-NUM1-INVALID                  VALUE "01".
+017400     88  RSN-NUM2-INVALID                  VALUE "02".
+017500     88  RSN-BOTH-INVALID                  VALUE "03".
+
+017600 01  WS-REJECT-REASON-TEXT       PIC X(30) VALUE SPACES.
+
+017700 01  WS-RECORD-COUNT             PIC 9(09) COMP VALUE 0.
+017800 01  WS-VALID-COUNT              PIC 9(09) COMP VALUE 0.
+017900 01  WS-SUBTOTAL-COUNT           PIC 9(05) COMP VALUE 0.
+018000 01  WS-SUBTOTAL-INTERVAL        PIC 9(05) VALUE 10.
+
+018100 01  WS-GRAND-TOTAL              PIC S9(11)V99 VALUE 0.
+018200 01  WS-SUBTOTAL                 PIC S9(9)V99  VALUE 0.
+
+018300 01  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 1.
+018400 01  WS-CKPT-QUOTIENT            PIC 9(09) COMP VALUE 0.
+018500 01  WS-CKPT-REMAINDER           PIC 9(05) COMP VALUE 0.
+
+018600 01  WS-SYS-DATE-FIELDS.
+018700     05  WS-SYS-YYYY             PIC 9(04).
+018800     05  WS-SYS-MM               PIC 9(02).
+018900     05  WS-SYS-DD               PIC 9(02).
+
+019000 01  WS-SYS-TIME-FIELDS.
+019100     05  WS-SYS-HH               PIC 9(02).
+019200     05  WS-SYS-MIN              PIC 9(02).
+019300     05  WS-SYS-SS               PIC 9(02).
+019400     05  WS-SYS-HS               PIC 9(02).
+
+019500 01  WS-RUN-DATE-DISPLAY         PIC X(10) VALUE SPACES.
+019600 01  WS-RUN-TIME-DISPLAY         PIC X(08) VALUE SPACES.
+
+019700******************************************************************
+019800* RPTOUT FORMATTED SUMMARY REPORT LINE LAYOUTS                  *
+019900******************************************************************
+020000 01  WS-REPORT-HEADER-1.
+020100     05  FILLER                 PIC X(30)
+020200         VALUE "SUMTWONUMBERS - SUMMARY REPORT".
+020300     05  FILLER                 PIC X(10) VALUE SPACES.
+020400     05  RH1-RUN-DATE            PIC X(10).
+020500     05  FILLER                 PIC X(03) VALUE SPACES.
+020600     05  RH1-RUN-TIME            PIC X(08).
+020700     05  FILLER                 PIC X(19) VALUE SPACES.
+
+020800 01  WS-REPORT-HEADER-2          PIC X(80) VALUE ALL "-".
+
+020900 01  WS-REPORT-COLUMN-HEADINGS   PIC X(80)
+021000     VALUE "REC NO        NUM1          NUM2           SUM".
+
+021100 01  WS-REPORT-DETAIL-LINE.
+021200     05  RL-REC-NO               PIC ZZZZZZZZ9.
+021300     05  FILLER                  PIC X(02) VALUE SPACES.
+021400     05  RL-NUM1                 PIC -(6)9.99.
+021500     05  FILLER                  PIC X(02) VALUE SPACES.
+021600     05  RL-NUM2                 PIC -(6)9.99.
+021700     05  FILLER                  PIC X(02) VALUE SPACES.
+021800     05  RL-SUM                  PIC -(7)9.99.
+021900     05  FILLER                  PIC X(34) VALUE SPACES.
+
+022000 01  WS-REPORT-SUBTOTAL-LINE.
+022100     05  FILLER                  PIC X(25)
+022200         VALUE "SUBTOTAL THROUGH RECORD ".
+022300     05  SL-REC-NO               PIC ZZZZZZZZ9.
+022400     05  FILLER                  PIC X(02) VALUE ": ".
+022500     05  SL-SUBTOTAL             PIC -(9)9.99.
+022600     05  FILLER                  PIC X(31) VALUE SPACES.
+
+022700 01  WS-REPORT-COUNTS-LINE.
+022800     05  FILLER                  PIC X(20) VALUE "RECORDS READ:".
+022900     05  CL-RECORDS-READ         PIC ZZZZZZZZ9.
+023000     05  FILLER                  PIC X(10) VALUE SPACES.
+023100     05  FILLER                  PIC X(20) VALUE "RECORDS VALID:".
+023200     05  CL-RECORDS-VALID        PIC ZZZZZZZZ9.
+023300     05  FILLER                  PIC X(12) VALUE SPACES.
+
+023400 01  WS-REPORT-GRANDTOTAL-LINE.
+023500     05  FILLER                  PIC X(20) VALUE "GRAND TOTAL:".
+023600     05  GL-GRAND-TOTAL          PIC -(10)9.99.
+023700     05  FILLER                  PIC X(46) VALUE SPACES.
+
+023800 PROCEDURE DIVISION.
+023900******************************************************************
+024000* MAIN-PROCEDURE                                                *
+024100*                                                                *
+024200* PROGRAM ENTRY POINT.  OPENS THE BATCH INPUT FEED AND DRIVES   *
+024300* ONE COMPUTE-AND-DISPLAY CYCLE PER INPUT PAIR UNTIL THE FEED   *
+024400* IS EXHAUSTED.                                                 *
+024500******************************************************************
+024600 MAIN-PROCEDURE.
+024700     PERFORM 0900-GET-RUN-DATE-TIME
+024800         THRU 0900-EXIT.
+
+024900     PERFORM 2000-CHECK-RESTART
+025000         THRU 2000-EXIT.
+
+025100     OPEN INPUT SYSIN-FILE.
+025200     MOVE WS-SYSIN-STATUS TO WS-FILE-STATUS-CHECK.
+025300     MOVE "SYSIN"         TO WS-FILE-NAME-CHECK.
+025400     PERFORM 0100-VERIFY-FILE-STATUS
+025500         THRU 0100-EXIT.
+
+025600     IF WS-RESTART-YES
+025700         PERFORM 2200-REPOSITION-INPUT
+025800             THRU 2200-EXIT
+025900         OPEN EXTEND AUDITOUT-FILE
+026000         OPEN EXTEND REJOUT-FILE
+026100     ELSE
+026200         OPEN OUTPUT AUDITOUT-FILE
+026300         OPEN OUTPUT REJOUT-FILE
+026400     END-IF.
+
+026500     MOVE WS-AUDITOUT-STATUS TO WS-FILE-STATUS-CHECK.
+026600     MOVE "AUDITOUT"         TO WS-FILE-NAME-CHECK.
+026700     PERFORM 0100-VERIFY-FILE-STATUS
+026800         THRU 0100-EXIT.
+026900     MOVE WS-REJOUT-STATUS   TO WS-FILE-STATUS-CHECK.
+027000     MOVE "REJOUT"           TO WS-FILE-NAME-CHECK.
+027100     PERFORM 0100-VERIFY-FILE-STATUS
+027200         THRU 0100-EXIT.
+
+027300     OPEN OUTPUT RPTOUT-FILE.
+027400     MOVE WS-RPTOUT-STATUS   TO WS-FILE-STATUS-CHECK.
+027500     MOVE "RPTOUT"           TO WS-FILE-NAME-CHECK.
+027600     PERFORM 0100-VERIFY-FILE-STATUS
+027700         THRU 0100-EXIT.
+
+027800     PERFORM 0950-WRITE-REPORT-HEADERS
+027900         THRU 0950-EXIT.
+
+028000     PERFORM 1000-PROCESS-ONE-PAIR
+028100         THRU 1000-EXIT
+028200         UNTIL EOF-YES.
+
+028300     PERFORM 1900-DISPLAY-FINAL-TOTALS
+028400         THRU 1900-EXIT.
+
+028500     PERFORM 8100-WRITE-CHECKPOINT-COMPLETE
+028600         THRU 8100-EXIT.
+
+028700     CLOSE SYSIN-FILE.
+028800     CLOSE AUDITOUT-FILE.
+028900     CLOSE REJOUT-FILE.
+029000     CLOSE RPTOUT-FILE.
+029100     STOP RUN.
+
+029200******************************************************************
+029300* 0100-VERIFY-FILE-STATUS - CHECK THE FILE STATUS LEFT BY THE    *
+029400* OPEN JUST ISSUED AGAINST WS-FILE-STATUS-CHECK.  AN OPEN FAILURE*
+029500* ON ANY OF THE PROGRAM'S REQUIRED FILES IS FATAL - THE PROGRAM  *
+029600* DISPLAYS THE BAD STATUS AND THE DDNAME INVOLVED, SETS A NON-   *
+029700* ZERO RETURN CODE FOR STEP020 TO ACT ON, AND STOPS.             *
+029800******************************************************************
+029900 0100-VERIFY-FILE-STATUS.
+030000     IF WS-FILE-STATUS-CHECK NOT = "00"
+030100         DISPLAY "SUMTWO001E - UNABLE TO OPEN " WS-FILE-NAME-CHECK
+030200                 ", FILE STATUS = " WS-FILE-STATUS-CHECK
+030300         MOVE 16 TO RETURN-CODE
+030400         STOP RUN
+030500     END-IF.
+030600 0100-EXIT.
+030700     EXIT.
+
+030800******************************************************************
+030900* 0900-GET-RUN-DATE-TIME - CAPTURE THE RUN DATE AND TIME ONCE,  *
+031000* FORMATTED FOR USE ON EVERY AUDIT RECORD WRITTEN THIS RUN.     *
+031100******************************************************************
+031200 0900-GET-RUN-DATE-TIME.
+031300     ACCEPT WS-SYS-DATE-FIELDS FROM DATE YYYYMMDD.
+031400     ACCEPT WS-SYS-TIME-FIELDS FROM TIME.
+031500     STRING WS-SYS-YYYY DELIMITED BY SIZE
+031600            "-"         DELIMITED BY SIZE
+031700            WS-SYS-MM   DELIMITED BY SIZE
+031800            "-"         DELIMITED BY SIZE
+031900            WS-SYS-DD   DELIMITED BY SIZE
+032000            INTO WS-RUN-DATE-DISPLAY.
+032100     STRING WS-SYS-HH   DELIMITED BY SIZE
+032200            ":"         DELIMITED BY SIZE
+032300            WS-SYS-MIN  DELIMITED BY SIZE
+032400            ":"         DELIMITED BY SIZE
+032500            WS-SYS-SS   DELIMITED BY SIZE
+032600            INTO WS-RUN-TIME-DISPLAY.
+032700 0900-EXIT.
+032800     EXIT.
+
+032900******************************************************************
+033000* 0950-WRITE-REPORT-HEADERS - WRITE THE REPORT TITLE, THE RUN    *
+033100* DATE/TIME AND THE COLUMN HEADINGS AT THE TOP OF A FRESH RPTOUT *
+033200* REPORT.                                                        *
+033300******************************************************************
+033400 0950-WRITE-REPORT-HEADERS.
+033500     MOVE WS-RUN-DATE-DISPLAY TO RH1-RUN-DATE.
+033600     MOVE WS-RUN-TIME-DISPLAY TO RH1-RUN-TIME.
+033700     MOVE WS-REPORT-HEADER-1 TO RPTOUT-RECORD.
+033800     WRITE RPTOUT-RECORD.
+033900     MOVE WS-REPORT-HEADER-2 TO RPTOUT-RECORD.
+034000     WRITE RPTOUT-RECORD.
+034100     MOVE WS-REPORT-COLUMN-HEADINGS TO RPTOUT-RECORD.
+034200     WRITE RPTOUT-RECORD.
+034300 0950-EXIT.
+034400     EXIT.
+
+034500******************************************************************
+034600* 2000-CHECK-RESTART - THE CHKPT DD IS ALLOCATED DISP=MOD, SO    *
+034700* EVERY CHECKPOINT AND COMPLETION RECORD EVER WRITTEN TO IT IS   *
+034800* STILL ON THE FILE - THE LATEST ONE IS WHATEVER IS READ LAST.   *
+034900* THIS PARAGRAPH READS THE WHOLE FILE AND KEEPS ONLY THE LAST    *
+035000* RECORD FOUND.  WHEN THAT RECORD IS STILL FLAGGED IN-PROGRESS,  *
+035100* IT MEANS THE RUN THAT WROTE IT NEVER REACHED A NORMAL END, SO  *
+035200* THE RUNNING TOTALS ARE RESTORED AND THE RUN IS FLAGGED AS A    *
+035300* RESTART SO THE INPUT FEED CAN BE REPOSITIONED PAST THE RECORDS *
+035400* ALREADY PROCESSED.  A RECORD FLAGGED COMPLETE MEANS THE PRIOR  *
+035500* RUN FINISHED NORMALLY, SO THIS RUN IS TREATED AS A FRESH START.*
+035600* A STATUS OF "35" OR "05" MEANS CHKPT HAS NEVER BEEN ALLOCATED  *
+035700* YET, WHICH IS EXPECTED ON A FIRST RUN AND ALSO TREATED AS A    *
+035800* FRESH START.  ANY OTHER NON-ZERO STATUS IS A GENUINE OPEN      *
+035900* FAILURE (I/O ERROR, SECURITY DENIAL, DAMAGED DATASET) AND IS   *
+036000* FATAL, THE SAME WAY 0100-VERIFY-FILE-STATUS TREATS ONE ON THE  *
+036100* PROGRAM'S OTHER REQUIRED FILES - OTHERWISE THE RUN WOULD START *
+036200* OVER FROM RECORD ONE SILENTLY AND DUPLICATE EVERYTHING ALREADY *
+036300* COMMITTED BY THE RUN THAT LEFT CHKPT IN AN UNREADABLE STATE.   *
+036400******************************************************************
+036500 2000-CHECK-RESTART.
+036600     SET WS-RESTART-NO TO TRUE.
+036700     SET CHKPT-EOF-NO TO TRUE.
+036800     SET WS-CKPT-FOUND-NO TO TRUE.
+036900     OPEN INPUT CHKPT-FILE.
+037000     IF WS-CHKPT-STATUS = "00"
+037100         PERFORM 2050-READ-NEXT-CHECKPOINT
+037200             THRU 2050-EXIT
+037300             UNTIL CHKPT-EOF-YES
+037400         CLOSE CHKPT-FILE
+037500         IF WS-CKPT-FOUND-YES AND DL100-CKPT-IN-PROGRESS
+037600             MOVE DL100-CKPT-LAST-REC-NO      TO WS-RECORD-COUNT
+037700             MOVE DL100-CKPT-VALID-COUNT      TO WS-VALID-COUNT
+037800             MOVE DL100-CKPT-SUBTOTAL-COUNT   TO WS-SUBTOTAL-COUNT
+037900             MOVE DL100-CKPT-SUBTOTAL         TO WS-SUBTOTAL
+038000             MOVE DL100-CKPT-GRAND-TOTAL      TO WS-GRAND-TOTAL
+038100             SET WS-RESTART-YES TO TRUE
+038200         END-IF
+038300     ELSE
+038400         IF WS-CHKPT-STATUS NOT = "35"
+038500            AND WS-CHKPT-STATUS NOT = "05"
+038600             DISPLAY "SUMTWO002E - UNABLE TO OPEN CHKPT, FILE "
+038700                     "STATUS = " WS-CHKPT-STATUS
+038800             MOVE 16 TO RETURN-CODE
+038900             STOP RUN
+039000         END-IF
+039100     END-IF.
+039200 2000-EXIT.
+039300     EXIT.
+
+039400******************************************************************
+039500* 2050-READ-NEXT-CHECKPOINT - READ ONE RECORD FROM CHKPT-FILE,   *
+039600* NOTING WHETHER AT LEAST ONE RECORD HAS BEEN FOUND.  PERFORMED  *
+039700* UNTIL END OF FILE SO THE LAST RECORD READ IS LEFT STANDING IN  *
+039800* DL100-CHECKPOINT-RECORD FOR 2000-CHECK-RESTART TO EXAMINE.     *
+039900******************************************************************
+040000 2050-READ-NEXT-CHECKPOINT.
+040100     READ CHKPT-FILE
+040200         AT END
+040300             SET CHKPT-EOF-YES TO TRUE
+040400         NOT AT END
+040500             SET WS-CKPT-FOUND-YES TO TRUE
+040600     END-READ.
+040700 2050-EXIT.
+040800     EXIT.
+
+040900******************************************************************
+041000* 2200-REPOSITION-INPUT - ON A RESTART, SKIP PAST THE INPUT      *
+041100* RECORDS ALREADY PROCESSED BY THE RUN THAT WROTE THE LAST       *
+041200* CHECKPOINT, SO PROCESSING RESUMES WITH THE NEXT UNREAD RECORD. *
+041300******************************************************************
+041400 2200-REPOSITION-INPUT.
+041500     PERFORM 2210-SKIP-ONE-RECORD
+041600         THRU 2210-EXIT
+041700         WS-RECORD-COUNT TIMES.
+041800 2200-EXIT.
+041900     EXIT.
+
+042000 2210-SKIP-ONE-RECORD.
+042100     READ SYSIN-FILE
+042200         AT END
+042300             SET EOF-YES TO TRUE
+042400     END-READ.
+042500 2210-EXIT.
+042600     EXIT.
+
+042700******************************************************************
+042800* 1000-PROCESS-ONE-PAIR - READ ONE NUM1/NUM2 PAIR, VALIDATE IT, *
+042900* COMPUTE ITS SUM AND WRITE THE AUDIT TRAIL, OR ROUTE IT TO THE *
+043000* REJECTS REPORT WHEN IT FAILS NUMERIC EDITING.                 *
+043100******************************************************************
+043200 1000-PROCESS-ONE-PAIR.
+043300     READ SYSIN-FILE
+043400         AT END
+043500             SET EOF-YES TO TRUE
+043600     END-READ.
+
+043700     IF NOT EOF-YES
+043800         ADD 1 TO WS-RECORD-COUNT
+043900         PERFORM 1050-VALIDATE-INPUT
+044000             THRU 1050-EXIT
+044100         IF INPUT-IS-VALID
+044200             MOVE SYSIN-NUM1 TO DL100-NUM1
+044300             MOVE SYSIN-NUM2 TO DL100-NUM2
+044400             COMPUTE DL100-SUM = DL100-NUM1 + DL100-NUM2
+044500             DISPLAY "THE SUM OF THE TWO NUMBERS IS: " DL100-SUM
+044600             PERFORM 1100-WRITE-AUDIT-RECORD
+044700                 THRU 1100-EXIT
+044800             PERFORM 1150-WRITE-REPORT-DETAIL
+044900                 THRU 1150-EXIT
+045000             PERFORM 1300-ACCUMULATE-TOTALS
+045100                 THRU 1300-EXIT
+045200         ELSE
+045300             PERFORM 1200-WRITE-REJECT-RECORD
+045400                 THRU 1200-EXIT
+045500         END-IF
+045600         PERFORM 8000-WRITE-CHECKPOINT
+045700             THRU 8000-EXIT
+045800     END-IF.
+045900 1000-EXIT.
+046000     EXIT.
+
+046100******************************************************************
+046200* 1050-VALIDATE-INPUT - NUMERIC EDIT ON EACH RAW INPUT FIELD.   *
+046300* ANY FIELD THAT DOES NOT CONTAIN A VALID SIGNED NUMERIC VALUE  *
+046400* FAILS THE EDIT AND IS ROUTED TO THE REJECTS REPORT.           *
+046500******************************************************************
+046600 1050-VALIDATE-INPUT.
+046700     SET INPUT-IS-VALID TO TRUE.
+046800     MOVE SPACES TO WS-REJECT-REASON-TEXT.
+
+046900     IF SYSIN-NUM1 NOT NUMERIC AND SYSIN-NUM2 NOT NUMERIC
+047000         SET INPUT-IS-INVALID TO TRUE
+047100         SET RSN-BOTH-INVALID TO TRUE
+047200         MOVE "NUM1 AND NUM2 NOT NUMERIC" TO WS-REJECT-REASON-TEXT
+047300     ELSE
+047400         IF SYSIN-NUM1 NOT NUMERIC
+047500             SET INPUT-IS-INVALID TO TRUE
+047600             SET RSN-NUM1-INVALID TO TRUE
+047700             MOVE "NUM1 NOT NUMERIC" TO WS-REJECT-REASON-TEXT
+047800         ELSE
+047900             IF SYSIN-NUM2 NOT NUMERIC
+048000                 SET INPUT-IS-INVALID TO TRUE
+048100                 SET RSN-NUM2-INVALID TO TRUE
+048200                 MOVE "NUM2 NOT NUMERIC" TO WS-REJECT-REASON-TEXT
+048300             END-IF
+048400         END-IF
+048500     END-IF.
+048600 1050-EXIT.
+048700     EXIT.
+
+048800******************************************************************
+048900* 1100-WRITE-AUDIT-RECORD - WRITE ONE DATED AUDIT TRAIL RECORD  *
+049000* FOR THE PAIR JUST COMPUTED.                                   *
+049100******************************************************************
+049200 1100-WRITE-AUDIT-RECORD.
+049300     MOVE DL100-NUM1          TO AUD-NUM1.
+049400     MOVE DL100-NUM2          TO AUD-NUM2.
+049500     MOVE DL100-SUM           TO AUD-SUM.
+049600     MOVE WS-RUN-DATE-DISPLAY TO AUD-RUN-DATE.
+049700     MOVE WS-RUN-TIME-DISPLAY TO AUD-RUN-TIME.
+049800     WRITE AUDITOUT-RECORD.
+049900 1100-EXIT.
+050000     EXIT.
+
+050100******************************************************************
+050200* 1150-WRITE-REPORT-DETAIL - WRITE ONE DETAIL LINE ON THE RPTOUT *
+050300* SUMMARY REPORT FOR THE PAIR JUST COMPUTED.                    *
+050400******************************************************************
+050500 1150-WRITE-REPORT-DETAIL.
+050600     MOVE WS-RECORD-COUNT TO RL-REC-NO.
+050700     MOVE DL100-NUM1      TO RL-NUM1.
+050800     MOVE DL100-NUM2      TO RL-NUM2.
+050900     MOVE DL100-SUM       TO RL-SUM.
+051000     MOVE WS-REPORT-DETAIL-LINE TO RPTOUT-RECORD.
+051100     WRITE RPTOUT-RECORD.
+051200 1150-EXIT.
+051300     EXIT.
+
+051400******************************************************************
+051500* 1200-WRITE-REJECT-RECORD - WRITE ONE REJECTS REPORT RECORD    *
+051600* FOR A PAIR THAT FAILED NUMERIC EDITING, WITH A REASON CODE.   *
+051700******************************************************************
+051800 1200-WRITE-REJECT-RECORD.
+051900     MOVE WS-RECORD-COUNT       TO REJ-RECORD-NO.
+052000     MOVE SYSIN-NUM1-RAW        TO REJ-RAW-NUM1.
+052100     MOVE SYSIN-NUM2-RAW        TO REJ-RAW-NUM2.
+052200     MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE.
+052300     MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT.
+052400     WRITE REJOUT-RECORD.
+052500 1200-EXIT.
+052600     EXIT.
+
+052700******************************************************************
+052800* 1300-ACCUMULATE-TOTALS - ADD THE SUM JUST COMPUTED INTO THE   *
+052900* RUNNING SUBTOTAL AND THE OVERALL GRAND TOTAL, DISPLAYING A    *
+053000* SUBTOTAL EVERY WS-SUBTOTAL-INTERVAL VALID RECORDS.            *
+053100******************************************************************
+053200 1300-ACCUMULATE-TOTALS.
+053300     ADD DL100-SUM TO WS-GRAND-TOTAL.
+053400     ADD DL100-SUM TO WS-SUBTOTAL.
+053500     ADD 1 TO WS-VALID-COUNT.
+053600     ADD 1 TO WS-SUBTOTAL-COUNT.
+053700     IF WS-SUBTOTAL-COUNT = WS-SUBTOTAL-INTERVAL
+053800         DISPLAY "SUBTOTAL THROUGH RECORD " WS-RECORD-COUNT
+053900                 ": " WS-SUBTOTAL
+054000         PERFORM 1350-WRITE-REPORT-SUBTOTAL
+054100             THRU 1350-EXIT
+054200         MOVE 0 TO WS-SUBTOTAL
+054300         MOVE 0 TO WS-SUBTOTAL-COUNT
+054400     END-IF.
+054500 1300-EXIT.
+054600     EXIT.
+
+054700******************************************************************
+054800* 1350-WRITE-REPORT-SUBTOTAL - WRITE A SUBTOTAL LINE ON THE      *
+054900* RPTOUT SUMMARY REPORT.                                         *
+055000******************************************************************
+055100 1350-WRITE-REPORT-SUBTOTAL.
+055200     MOVE WS-RECORD-COUNT TO SL-REC-NO.
+055300     MOVE WS-SUBTOTAL     TO SL-SUBTOTAL.
+055400     MOVE WS-REPORT-SUBTOTAL-LINE TO RPTOUT-RECORD.
+055500     WRITE RPTOUT-RECORD.
+055600 1350-EXIT.
+055700     EXIT.
+
+055800******************************************************************
+055900* 1900-DISPLAY-FINAL-TOTALS - FLUSH ANY PARTIAL SUBTOTAL AND    *
+056000* DISPLAY THE JOB'S GRAND TOTAL AND RECORD COUNTS.              *
+056100******************************************************************
+056200 1900-DISPLAY-FINAL-TOTALS.
+056300     IF WS-SUBTOTAL-COUNT > 0
+056400         DISPLAY "SUBTOTAL THROUGH RECORD " WS-RECORD-COUNT
+056500                 ": " WS-SUBTOTAL
+056600         PERFORM 1350-WRITE-REPORT-SUBTOTAL
+056700             THRU 1350-EXIT
+056800     END-IF.
+056900     DISPLAY "RECORDS READ:     " WS-RECORD-COUNT.
+057000     DISPLAY "RECORDS VALID:    " WS-VALID-COUNT.
+057100     DISPLAY "GRAND TOTAL:      " WS-GRAND-TOTAL.
+057200     PERFORM 1950-WRITE-REPORT-TOTALS
+057300         THRU 1950-EXIT.
+057400 1900-EXIT.
+057500     EXIT.
+
+057600******************************************************************
+057700* 1950-WRITE-REPORT-TOTALS - WRITE THE FINAL RECORD COUNTS AND   *
+057800* GRAND TOTAL LINES ON THE RPTOUT SUMMARY REPORT.                *
+057900******************************************************************
+058000 1950-WRITE-REPORT-TOTALS.
+058100     MOVE WS-RECORD-COUNT TO CL-RECORDS-READ.
+058200     MOVE WS-VALID-COUNT  TO CL-RECORDS-VALID.
+058300     MOVE WS-REPORT-COUNTS-LINE TO RPTOUT-RECORD.
+058400     WRITE RPTOUT-RECORD.
+058500     MOVE WS-GRAND-TOTAL TO GL-GRAND-TOTAL.
+058600     MOVE WS-REPORT-GRANDTOTAL-LINE TO RPTOUT-RECORD.
+058700     WRITE RPTOUT-RECORD.
+058800 1950-EXIT.
+058900     EXIT.
+
+059000******************************************************************
+059100* 8000-WRITE-CHECKPOINT - EVERY WS-CHECKPOINT-INTERVAL RECORDS,  *
+059200* SAVE THE CURRENT RECORD COUNT, VALID COUNT, SUBTOTAL AND GRAND *
+059300* TOTAL TO THE CHECKPOINT FILE SO A RUN THAT ABENDS CAN BE       *
+059400* RESTARTED WITHOUT REPROCESSING THE WHOLE SYSIN FEED.  THE      *
+059500* CHKPT DD IS ALLOCATED DISP=MOD, SO THIS APPENDS A NEW RECORD   *
+059600* RATHER THAN OVERLAYING THE LAST ONE - OPEN EXTEND IS USED      *
+059700* RATHER THAN OPEN OUTPUT SO THE PROGRAM'S OWN I/O MATCHES THAT  *
+059800* DISPOSITION INSTEAD OF RELYING ON IT.  THIS RUNS FOR EVERY     *
+059900* RECORD READ, VALID OR REJECTED, SINCE A REJECTED RECORD STILL  *
+060000* COUNTS TOWARD WS-RECORD-COUNT AND MUST NOT BE REPROCESSED ON A *
+060100* RESTART.  AUDITOUT, REJOUT AND RPTOUT ARE SEQUENTIAL FILES     *
+060200* WITH NO REWRITE-IN-PLACE OR TRUNCATE CAPABILITY, SO ANY RECORD *
+060300* WRITTEN TO THEM AHEAD OF THE LAST DURABLE CHECKPOINT WOULD BE  *
+060400* WRITTEN AGAIN - AND DUPLICATED - ON A RESTART.  WS-CHECKPOINT- *
+060500* INTERVAL MUST THEREFORE STAY AT 1 SO THE CHECKPOINT TAKEN      *
+060600* IMMEDIATELY AFTER EACH RECORD'S OUTPUT IS WRITTEN ALWAYS       *
+060700* REFLECTS EXACTLY WHAT IS DURABLY ON AUDITOUT/REJOUT/RPTOUT.    *
+060800******************************************************************
+060900 8000-WRITE-CHECKPOINT.
+061000     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+061100         GIVING WS-CKPT-QUOTIENT
+061200         REMAINDER WS-CKPT-REMAINDER.
+061300     IF WS-CKPT-REMAINDER = 0
+061400         SET DL100-CKPT-IN-PROGRESS   TO TRUE
+061500         MOVE WS-RECORD-COUNT         TO DL100-CKPT-LAST-REC-NO
+061600         MOVE WS-VALID-COUNT          TO DL100-CKPT-VALID-COUNT
+061700         MOVE WS-SUBTOTAL-COUNT       TO DL100-CKPT-SUBTOTAL-COUNT
+061800         MOVE WS-SUBTOTAL             TO DL100-CKPT-SUBTOTAL
+061900         MOVE WS-GRAND-TOTAL          TO DL100-CKPT-GRAND-TOTAL
+062000         PERFORM 8050-OPEN-CHECKPOINT-EXTEND
+062100             THRU 8050-EXIT
+062200         WRITE DL100-CHECKPOINT-RECORD
+062300         CLOSE CHKPT-FILE
+062400     END-IF.
+062500 8000-EXIT.
+062600     EXIT.
+
+062700******************************************************************
+062800* 8050-OPEN-CHECKPOINT-EXTEND - OPEN CHKPT-FILE FOR APPEND.  THE *
+062900* VERY FIRST CHECKPOINT EVER WRITTEN WILL FIND NO CHKPT DATASET  *
+063000* YET ALLOCATED WITH DATA IN IT, SO WHEN OPEN EXTEND REPORTS THE *
+063100* FILE DOES NOT EXIST, FALL BACK TO OPEN OUTPUT TO CREATE IT.    *
+063200* ANY STATUS STILL NOT "00" AFTER THAT - A GENUINE I/O ERROR, A  *
+063300* SECURITY DENIAL, A DAMAGED DATASET - IS FATAL, THE SAME WAY    *
+063400* 0100-VERIFY-FILE-STATUS AND 2000-CHECK-RESTART TREAT ONE.      *
+063500******************************************************************
+063600 8050-OPEN-CHECKPOINT-EXTEND.
+063700     OPEN EXTEND CHKPT-FILE.
+063800     IF WS-CHKPT-STATUS = "35" OR WS-CHKPT-STATUS = "05"
+063900         OPEN OUTPUT CHKPT-FILE
+064000     END-IF.
+064100     IF WS-CHKPT-STATUS NOT = "00"
+064200         DISPLAY "SUMTWO003E - UNABLE TO OPEN CHKPT, FILE "
+064300                 "STATUS = " WS-CHKPT-STATUS
+064400         MOVE 16 TO RETURN-CODE
+064500         STOP RUN
+064600     END-IF.
+064700 8050-EXIT.
+064800     EXIT.
+
+064900******************************************************************
+065000* 8100-WRITE-CHECKPOINT-COMPLETE - WRITE A FINAL CHECKPOINT      *
+065100* RECORD FLAGGED COMPLETE WHEN THE RUN ENDS NORMALLY, SO THE NEXT*
+065200* RUN'S 2000-CHECK-RESTART DOES NOT MISTAKE A STALE IN-PROGRESS  *
+065300* CHECKPOINT FROM THIS RUN FOR ONE LEFT BY AN ABENDED RUN.       *
+065400******************************************************************
+065500 8100-WRITE-CHECKPOINT-COMPLETE.
+065600     SET DL100-CKPT-COMPLETE      TO TRUE.
+065700     MOVE WS-RECORD-COUNT         TO DL100-CKPT-LAST-REC-NO.
+065800     MOVE WS-VALID-COUNT          TO DL100-CKPT-VALID-COUNT.
+065900     MOVE WS-SUBTOTAL-COUNT       TO DL100-CKPT-SUBTOTAL-COUNT.
+066000     MOVE WS-SUBTOTAL             TO DL100-CKPT-SUBTOTAL.
+066100     MOVE WS-GRAND-TOTAL          TO DL100-CKPT-GRAND-TOTAL.
+066200     PERFORM 8050-OPEN-CHECKPOINT-EXTEND
+066300         THRU 8050-EXIT.
+066400     WRITE DL100-CHECKPOINT-RECORD.
+066500     CLOSE CHKPT-FILE.
+066600 8100-EXIT.
+066700     EXIT.
