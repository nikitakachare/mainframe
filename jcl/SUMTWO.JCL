@@ -0,0 +1,51 @@
+//SUMTWO   JOB  (ACCTNO),'SUM TWO NUMBERS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SUMTWO  - BATCH STREAM FOR PROGRAM SUMTWONUMBERS              *
+//*                                                                *
+//* READS NUM1/NUM2 PAIRS FROM SYSIN, COMPUTES THEIR SIGNED SUM,   *
+//* AND WRITES AN AUDIT TRAIL, A REJECTS REPORT AND A FORMATTED     *
+//* SUMMARY REPORT.  A CHECKPOINT IS TAKEN PERIODICALLY SO THE     *
+//* STEP CAN BE RESTARTED WITHOUT REPROCESSING THE WHOLE INPUT      *
+//* FEED.  STEP020 CHECKS THE STEP010 RETURN CODE BEFORE ANY        *
+//* DOWNSTREAM STEP IS ALLOWED TO RUN.                              *
+//*                                                                *
+//* MODIFICATION HISTORY                                           *
+//*   2026-08-09  RLH  INITIAL VERSION.                            *
+//*   2026-08-09  RLH  ADDED THE CHKPT DD FOR RESTART/CHECKPOINT   *
+//*                    SUPPORT.                                    *
+//*   2026-08-09  RLH  ADDED THE RPTOUT DD FOR THE FORMATTED        *
+//*                    SUMMARY REPORT.                              *
+//*   2026-08-09  RLH  CORRECTED THE STEP020 COND TEST, WHICH WAS   *
+//*                    BYPASSING STEP020 ON THE CONDITION IT WAS    *
+//*                    MEANT TO CATCH.  ALSO CORRECTED THE AUDITOUT,*
+//*                    REJOUT AND CHKPT LRECLS TO MATCH THEIR       *
+//*                    RECORDS' ACTUAL LENGTHS.                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SUMTWO
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD   DSN=PROD.BATCH.SUMTWO.INPUT,DISP=SHR
+//AUDITOUT DD   DSN=PROD.BATCH.SUMTWO.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=043,BLKSIZE=0)
+//REJOUT   DD   DSN=PROD.BATCH.SUMTWO.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=061,BLKSIZE=0)
+//RPTOUT   DD   SYSOUT=*
+//CHKPT    DD   DSN=PROD.BATCH.SUMTWO.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=050,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,EQ,STEP010)
+//*--------------------------------------------------------------*
+//* STEP020 ONLY RUNS WHEN STEP010 COMES BACK NON-ZERO.  IT EXISTS*
+//* SO THE RETURN CODE SHOWS UP CLEARLY IN THE JOB LOG FOR         *
+//* OPERATIONS TO PICK UP WITHOUT HAVING TO SCAN STEP010'S OWN     *
+//* SYSOUT.                                                        *
+//*--------------------------------------------------------------*
+//DD1      DD   DUMMY
