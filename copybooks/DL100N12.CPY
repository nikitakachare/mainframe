@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* DL100N12                                                       *
+000300*                                                                *
+000400* PICTURE CLAUSE FOR A SINGLE INPUT AMOUNT (NUM1 OR NUM2).       *
+000500* COPIED INTO EVERY RECORD LAYOUT THAT CARRIES ONE OF THESE TWO  *
+000600* FIELDS SO THEIR WIDTH AND SIGN REPRESENTATION CAN ONLY BE      *
+000700* CHANGED IN ONE PLACE.                                          *
+000800*                                                                *
+000900* MODIFICATION HISTORY                                          *
+001000*   2026-08-09  RLH  INITIAL VERSION - FACTORED OUT OF NUMREC,   *
+001100*                    SYSIN-RECORD AND AUDITOUT-RECORD, WHICH HAD *
+001200*                    BEEN CARRYING THIS PICTURE CLAUSE THREE     *
+001300*                    SEPARATE TIMES.                             *
+001400******************************************************************
+001500     PIC S9(5)V99 SIGN LEADING SEPARATE.
