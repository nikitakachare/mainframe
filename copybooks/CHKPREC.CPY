@@ -0,0 +1,39 @@
+000100******************************************************************
+000200* CHKPREC                                                       *
+000300*                                                                *
+000400* RESTART/CHECKPOINT RECORD LAYOUT FOR SUMTWONUMBERS BATCH RUNS.*
+000500* HOLDS THE LAST INPUT RECORD NUMBER SUCCESSFULLY PROCESSED,    *
+000600* THE COUNT OF THOSE RECORDS THAT PASSED EDITING, THE RUNNING   *
+000700* SUBTOTAL AND THE RUNNING GRAND TOTAL AS OF THAT RECORD, SO A  *
+000800* RUN THAT ABENDS PARTWAY THROUGH CAN BE RESTARTED WITHOUT      *
+000900* REPROCESSING FROM RECORD ONE.                                 *
+001000*                                                                *
+001100* THE CHKPT DD IS ALLOCATED DISP=MOD, SO EACH CHECKPOINT WRITTEN *
+001200* DURING A RUN - AND THE COMPLETION RECORD WRITTEN WHEN A RUN    *
+001300* ENDS NORMALLY - IS APPENDED RATHER THAN OVERLAID.  THE STATUS  *
+001400* FLAG BELOW LETS THE RESTART LOGIC TELL A CHECKPOINT STILL IN   *
+001500* PROGRESS APART FROM A COMPLETION RECORD LEFT BY A RUN THAT     *
+001600* FINISHED NORMALLY, BY READING TO THE END OF THE FILE AND       *
+001700* LOOKING AT THE FLAG ON THE LAST RECORD FOUND.                  *
+001800*                                                                *
+001900* MODIFICATION HISTORY                                          *
+002000*   2026-08-09  RLH  INITIAL VERSION.                            *
+002100*   2026-08-09  RLH  ADDED THE STATUS FLAG AND THE RUNNING        *
+002200*                    SUBTOTAL/SUBTOTAL COUNT SO A RESTART PICKS  *
+002300*                    UP THE CURRENT SUBTOTAL WINDOW AS WELL AS   *
+002400*                    THE GRAND TOTAL, AND SO A RUN THAT ENDS      *
+002500*                    NORMALLY CAN LEAVE BEHIND A COMPLETION       *
+002600*                    RECORD RATHER THAN A STALE IN-PROGRESS ONE. *
+002700******************************************************************
+002800 01  DL100-CHECKPOINT-RECORD.
+002900     05  DL100-CKPT-STATUS-FLAG  PIC X(01).
+003000         88  DL100-CKPT-IN-PROGRESS        VALUE "A".
+003100         88  DL100-CKPT-COMPLETE           VALUE "C".
+003200     05  DL100-CKPT-LAST-REC-NO  PIC 9(09).
+003300     05  DL100-CKPT-VALID-COUNT  PIC 9(09).
+003400     05  DL100-CKPT-SUBTOTAL-COUNT
+003500                                 PIC 9(05).
+003600     05  DL100-CKPT-SUBTOTAL     PIC S9(9)V99
+003700                                 SIGN LEADING SEPARATE.
+003800     05  DL100-CKPT-GRAND-TOTAL  PIC S9(11)V99
+003900                                  SIGN LEADING SEPARATE.
