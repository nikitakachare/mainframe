@@ -0,0 +1,22 @@
+000100******************************************************************
+000200* NUMREC                                                        *
+000300*                                                                *
+000400* NUM1/NUM2/SUM WORKING RECORD LAYOUT, SHARED BY SUMTWONUMBERS  *
+000500* AND ANY COMPANION PROGRAM (BATCH DRIVER, REPORT WRITER, ETC.) *
+000600* THAT NEEDS TO PASS A NUM1/NUM2/SUM TRIPLE BETWEEN PROGRAMS.   *
+000700*                                                                *
+000800* MODIFICATION HISTORY                                          *
+000900*   2026-08-09  RLH  INITIAL VERSION - EXTRACTED FROM THE        *
+001000*                    SUMTWONUMBERS WORKING-STORAGE SECTION.      *
+001100*   2026-08-09  RLH  WIDENED NUM1/NUM2/SUM WITH TWO IMPLIED      *
+001200*                    DECIMAL POSITIONS SO AMOUNTS CAN BE CARRIED *
+001300*                    IN DOLLARS AND CENTS.                       *
+001400*   2026-08-09  RLH  PICTURE CLAUSES NOW COME FROM THE DL100N12  *
+001500*                    AND DL100SUM COPYBOOKS, WHICH ARE ALSO      *
+001600*                    COPIED INTO SYSIN-RECORD AND AUDITOUT-      *
+001700*                    RECORD, SO ALL THREE LAYOUTS WIDEN TOGETHER.*
+001800******************************************************************
+001900 01  DL100-NUM-RECORD.
+002000     05  DL100-NUM1              COPY DL100N12.
+002100     05  DL100-NUM2              COPY DL100N12.
+002200     05  DL100-SUM               COPY DL100SUM.
