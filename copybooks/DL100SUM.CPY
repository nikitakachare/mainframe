@@ -0,0 +1,13 @@
+000100******************************************************************
+000200* DL100SUM                                                       *
+000300*                                                                *
+000400* PICTURE CLAUSE FOR A COMPUTED SUM FIELD.  COPIED INTO EVERY    *
+000500* RECORD LAYOUT THAT CARRIES A NUM1+NUM2 RESULT SO ITS WIDTH     *
+000600* AND SIGN REPRESENTATION CAN ONLY BE CHANGED IN ONE PLACE.      *
+000700*                                                                *
+000800* MODIFICATION HISTORY                                          *
+000900*   2026-08-09  RLH  INITIAL VERSION - FACTORED OUT OF NUMREC    *
+001000*                    AND AUDITOUT-RECORD, WHICH HAD BEEN         *
+001100*                    CARRYING THIS PICTURE CLAUSE SEPARATELY.    *
+001200******************************************************************
+001300     PIC S9(6)V99 SIGN LEADING SEPARATE.
